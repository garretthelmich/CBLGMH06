@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       program-id. CBLGMH06
+       program-id. CBLGMH06.
        AUTHOR.     Garrett Helmich.
        DATE-WRITTEN.   1/17/2018.
 
@@ -7,7 +7,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT I-RECORD
-               ASSIGN TO 'C:\IHCC BACKUP\COBOL\6THPROJECT.DAT'
+               ASSIGN TO SRC-CURRENT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK
+               ASSIGN TO 'C:\IHCC BACKUP\COBOL\SRTWORK.TMP'.
+           SELECT SOURCE-LIST
+               ASSIGN TO 'C:\IHCC BACKUP\COBOL\SRCLIST.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRINTLN
                ASSIGN TO 'C:\IHCC BACKUP\COBOL\RECORD2.PRT'
@@ -15,7 +20,21 @@
            SELECT PRINT-ERROR
                ASSIGN TO 'C:\IHCC BACKUP\COBOL\ERROR2.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
-       
+           SELECT CSV-EXTRACT
+               ASSIGN TO 'C:\IHCC BACKUP\COBOL\RECORD2.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRODUCT-MASTER
+               ASSIGN TO 'C:\IHCC BACKUP\COBOL\PRODMAST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'C:\IHCC BACKUP\COBOL\CKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+               ASSIGN TO 'C:\IHCC BACKUP\COBOL\CTLTOTAL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+
       *This is a change made for my github
        DATA DIVISION.
        FILE SECTION.
@@ -37,6 +56,30 @@
                05  P-CASES                     PIC 99.
                05  P-TEAM                      PIC X.
 
+      *Work file the SORT in L2-PROCESS-SOURCE-FILE uses to reorder one
+      *team-captain file's records into division order before the
+      *detail loop runs, so L4-DIVISION-BREAK's report sections group
+      *by division instead of breaking on every record in a file that
+      *arrived in whatever order the team captain keyed it. SW-SEQ
+      *keeps records within a division in their original relative
+      *order, so a continuation record (see PEND-ORDER below) stays
+      *right behind the order it belongs to.
+       SD  SORT-WORK
+           DATA RECORD IS SW-REC.
+           01  SW-REC.
+               05  SW-DIV-KEY              PIC 9.
+               05  SW-SEQ                  PIC 9(6).
+               05  SW-DATA                 PIC X(71).
+
+      *Lists the team-captain turn-in files to be consolidated into one
+      *run, one file name per record, so several captains' files can be
+      *posted to the same combined totals without a separate run apiece.
+       FD  SOURCE-LIST
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SRC-LIST-REC
+           RECORD CONTAINS 60 CHARACTERS.
+           01  SRC-LIST-REC                    PIC X(60).
+
        FD  PRINTLN
            LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
@@ -47,9 +90,77 @@
        FD  PRINT-ERROR
            LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
-           DATA RECORD IS PRTLINE
+           DATA RECORD IS ERR-PRTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
-           01  PRTLINE                     PIC X(132).
+           01  ERR-PRTLINE                 PIC X(132).
+
+      *One comma-delimited record per valid order, for spreadsheet
+      *import; laid out from CSV-LINE in WORKING-STORAGE.
+       FD  CSV-EXTRACT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CSV-OUT-REC
+           RECORD CONTAINS 96 CHARACTERS.
+           01  CSV-OUT-REC                 PIC X(96).
+
+      *The product master holds the current product code, name, price
+      *and deposit eligibility for each pop type the distributor
+      *offers, so pricing/flavor changes no longer require a recompile.
+       FD  PRODUCT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PM-REC
+           RECORD CONTAINS 23 CHARACTERS.
+           01  PM-REC.
+               05  PM-REC-CODE             PIC 99.
+               05  PM-REC-NAME             PIC X(16).
+               05  PM-REC-PRICE            PIC 99V99.
+               05  PM-REC-DEPOSIT          PIC X.
+
+      *Holds the progress snapshot written every CKPT-INTERVAL records
+      *so a rerun after an abend can skip already-posted input and
+      *resume the running totals instead of reprocessing from record 1.
+      *CKPT-DUP-ENTRY/CKPT-SLR-ENTRY mirror DUP-CHECK-TABLE/SELLER-TABLE
+      *so a restart remembers every order seen before the checkpoint
+      *was written, not just the ones posted since.
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CKPT-REC
+           RECORD CONTAINS 447942 CHARACTERS.
+           01  CKPT-REC.
+               05  CKPT-RECS-DONE          PIC 9(6).
+               05  CKPT-PCTR               PIC 99.
+               05  CKPT-ERR-PCTR           PIC 99.
+               05  CKPT-SRC-INDEX          PIC 999.
+               05  CKPT-RECS-IN-FILE       PIC 9(6).
+               05  CKPT-A-TOTAL            PIC 999999999V99.
+               05  CKPT-B-TOTAL            PIC 999999999V99.
+               05  CKPT-C-TOTAL            PIC 999999999V99.
+               05  CKPT-D-TOTAL            PIC 999999999V99.
+               05  CKPT-E-TOTAL            PIC 999999999V99.
+               05  CKPT-PM-COUNT           PIC 99.
+               05  CKPT-PM-ENTRY OCCURS 50 TIMES.
+                   10  CKPT-PM-CODE        PIC 99.
+                   10  CKPT-PM-CASES       PIC 9(6).
+                   10  CKPT-PM-TEAM-CASES  PIC 9(6)
+                                           OCCURS 5 TIMES.
+               05  CKPT-DUP-COUNT          PIC 9(4).
+               05  CKPT-DUP-ENTRY OCCURS 9000 TIMES.
+                   10  CKPT-DUP-LNAME      PIC X(15).
+                   10  CKPT-DUP-FNAME      PIC X(15).
+                   10  CKPT-DUP-ADDRESS    PIC X(15).
+               05  CKPT-SELLER-COUNT       PIC 999.
+               05  CKPT-SLR-ENTRY OCCURS 999 TIMES.
+                   10  CKPT-SLR-LNAME      PIC X(15).
+                   10  CKPT-SLR-FNAME      PIC X(15).
+                   10  CKPT-SLR-TOTAL      PIC 999999999V99.
+
+      *The treasurer's bank-deposit slip total, keyed in separately so
+      *it can be checked against what the turn-in files add up to.
+       FD  CONTROL-TOTAL-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-REC
+           RECORD CONTAINS 11 CHARACTERS.
+           01  CTL-REC.
+               05  CTL-BANK-TOTAL          PIC 9(9)V99.
 
 
        WORKING-STORAGE SECTION.
@@ -58,7 +169,6 @@
       ******************************************************************
        01  MISC.
            05  EOF                     PIC X       VALUE 'F'.
-           05  PRICE                   PIC 99V99   VALUE 18.71.
            05  ERROR-COUNT             PIC 9999    VALUE 0.
            05  CURRENT-DATE-AND-TIME.
                10  CURRENT-YEAR        PIC X(4).
@@ -72,43 +182,166 @@
            05  C-ERR-DESCRIPTION       PIC X(60).
            05  C-DEPOSIT               PIC V99.
            05  CC-DEPOSIT              PIC 999V99.
-           05  C-TOTAL                 PIC 9999V99.
-
-       01 POP.
-           05  FILLER                  PIC X(22)   
-                   VALUE 'COKE            000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'DIET COKE       000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'MELLO YELLO     000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'CHERRY COKE     000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'DIET CHERRY COKE000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'SPRITE          000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'DIET SPRITE     000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'DASANI          000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'C2              000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'MR. PIBB        000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'DIET LEMON COKE 000000'.
-           05  FILLER                  PIC X(22)
-                   VALUE 'VANILLA COKE    000000'.
-       
+      *Widened to six integer digits so a continuation order combining
+      *several 99-case records (see PEND-ORDER below) does not overflow
+      *at the product master's current per-case pricing.
+           05  C-TOTAL                 PIC 9(6)V99.
 
-           
+      ******************************************************************
+      *Controls for consolidating several team-captain turn-in files   *
+      *into one run. SOURCE-LIST supplies the file names, one per run, *
+      *and SRC-CURRENT-FILE is the data name I-RECORD is dynamically   *
+      *assigned to so each in turn can be opened as I-RECORD.          *
+      ******************************************************************
+       01  SRC-LIST-CONTROL.
+           05  SRC-CURRENT-FILE        PIC X(60).
+           05  SRC-LIST-EOF            PIC X       VALUE 'F'.
+               88  SRC-LIST-END-OF-FILE   VALUE 'T'.
+           05  SRC-SUBTOTAL            PIC 999999999V99    VALUE 0.
+           05  SRC-FILE-INDEX          PIC 999     VALUE 0.
+           05  RECS-IN-FILE            PIC 9(6)    VALUE 0.
+           05  RESTART-SRC-INDEX       PIC 999     VALUE 0.
+           05  RESTART-RECS-IN-FILE    PIC 9(6)    VALUE 0.
+
+      ******************************************************************
+      *Per-file SORT control: tags each record of the file currently  *
+      *being read with a running sequence number (see SW-SEQ on       *
+      *SORT-WORK above) so records sorted into the same division stay *
+      *in their original relative order.                              *
+      ******************************************************************
+       01  SORT-SEQ-CONTROL.
+           05  SW-NEXT-SEQ             PIC 9(6)    VALUE 0.
+
+      ******************************************************************
+      *Bank-deposit reconciliation controls. Compares the treasurer's  *
+      *deposit-slip total on CONTROL-TOTAL-FILE against the sum of the *
+      *team totals posted this run so a keying error on either side    *
+      *turns up before the books are closed.                           *
+      ******************************************************************
+       01  RECON-CONTROL.
+           05  CTL-FILE-STATUS         PIC XX.
+           05  RECON-EXPECTED-TOTAL    PIC 999999999V99    VALUE 0.
+           05  RECON-ACTUAL-TOTAL      PIC 999999999V99    VALUE 0.
+           05  RECON-VARIANCE          PIC S999999999V99   VALUE 0.
+           05  RECON-FLAG              PIC X               VALUE 'F'.
+               88  RECON-IN-BALANCE    VALUE 'T'.
+
+      ******************************************************************
+      *An order running over 99 cases is keyed as a continuation      *
+      *record: a second (or later) input record repeating the same    *
+      *name, address, team and pop type, carrying the rest of the      *
+      *cases. PEND-ORDER holds the order currently being accumulated   *
+      *so its continuation records can be folded in before the whole   *
+      *thing is posted to totals and printed as a single combined      *
+      *detail line.                                                    *
+      ******************************************************************
+       01  PEND-CONTROL.
+           05  PEND-ACTIVE-FLAG        PIC X       VALUE 'F'.
+               88  PEND-ACTIVE     VALUE 'T'.
+           05  CONT-FLAG               PIC X       VALUE 'F'.
+               88  IS-CONTINUATION VALUE 'T'.
+
+       01  PEND-ORDER.
+           05  PEND-LNAME              PIC X(15).
+           05  PEND-FNAME              PIC X(15).
+           05  PEND-ADDRESS            PIC X(15).
+           05  PEND-CITY               PIC X(10).
+           05  PEND-STATE              PIC XX.
+           05  PEND-1ZIP               PIC 99999.
+           05  PEND-2ZIP               PIC 9999.
+           05  PEND-POP-TYPE           PIC 99.
+           05  PEND-TEAM               PIC X.
+           05  PEND-CASES              PIC 9(4)    VALUE 0.
+
+      ******************************************************************
+      *Duplicate-order detection. Every order that passes validation   *
+      *has its name/address remembered in DUP-CHECK-TABLE; an order    *
+      *keyed a second time with the same name and address is flagged  *
+      *as a suspected duplicate instead of being posted to totals.     *
+      *Continuation records are matched against PEND-ORDER above      *
+      *before this check runs, so they are never mistaken for a        *
+      *duplicate of the order they belong to.                          *
+      ******************************************************************
+       01  DUP-CONTROL.
+      *Narrowed from PIC 9(5) - DUP-ENTRY's OCCURS ceiling below only
+      *goes to 9000, so nothing this field can hold past that is ever
+      *usable as a subscript; L4-REMEMBER-ORDER stops counting at the
+      *ceiling instead of driving DUP-ENTRY out of bounds.
+           05  DUP-COUNT               PIC 9(4)    VALUE 0.
+           05  DUP-FOUND-FLAG          PIC X       VALUE 'F'.
+               88  DUP-FOUND       VALUE 'T'.
+           05  DUP-SUSPECT-FLAG        PIC X       VALUE 'F'.
+               88  IS-DUP-SUSPECT  VALUE 'T'.
+           05  DUP-ORDER-COUNT         PIC 9(3)    VALUE 0.
+
+       01  DUP-CHECK-TABLE.
+           05  DUP-ENTRY OCCURS 1 TO 9000 TIMES DEPENDING ON DUP-COUNT
+                       INDEXED BY DUP-IDX.
+               10  DUP-LNAME           PIC X(15).
+               10  DUP-FNAME           PIC X(15).
+               10  DUP-ADDRESS         PIC X(15).
+
+      *Buffers the suspected duplicates as they turn up so they can be
+      *printed together as their own section of the error report.
+       01  DUP-ORDER-TABLE.
+           05  DUP-ORDER-ENTRY OCCURS 1 TO 999 TIMES
+                       DEPENDING ON DUP-ORDER-COUNT
+                       INDEXED BY DO-IDX.
+               10  DO-REC              PIC X(71).
+               10  DO-DESC             PIC X(60).
+
+      ******************************************************************
+      *Checkpoint/restart controls.                                    *
+      ******************************************************************
+       01  CKPT-CONTROL.
+           05  CKPT-FILE-STATUS        PIC XX.
+           05  CKPT-INTERVAL           PIC 999     VALUE 50.
+           05  CKPT-RECS-SINCE         PIC 999     VALUE 0.
+           05  RECS-PROCESSED          PIC 9(6)    VALUE 0.
+           05  SKIP-CTR                PIC 9(6).
+           05  CKPT-IDX                PIC 99.
+           05  CKPT-DUP-IDX            PIC 9(4).
+           05  CKPT-SLR-IDX            PIC 999.
+           05  RESTART-FOUND-FLAG      PIC X       VALUE 'F'.
+               88  RESTART-WAS-FOUND   VALUE 'T'.
+           05  TEAM-IDX                PIC 9.
+
+      ******************************************************************
+      *Product master lookup table, loaded at start-of-job from the   *
+      *PRODUCT-MASTER file by L2-LOAD-PRODUCTS (see L3-READ-PRODUCT   *
+      *and L3-BUILD-PRODUCT-TABLE). Replaces the old hardcoded POP     *
+      *table so pricing and the flavor lineup can change without a    *
+      *recompile.                                                      *
+      ******************************************************************
+       01  PM-CONTROL.
+           05  PM-COUNT                PIC 99      VALUE 0.
+           05  PM-EOF                  PIC X       VALUE 'F'.
+               88  PM-END-OF-FILE  VALUE 'T'.
+           05  PM-FOUND-FLAG           PIC X       VALUE 'F'.
+               88  PM-FOUND        VALUE 'T'.
 
-       01 POP-TABLE REDEFINES POP.
-           05  POP-DATA    OCCURS      12 TIMES.
-               10  POP-NAME            PIC X(16).
-               10  POP-TOT             PIC 9(6).
-      *COMPUTE POP-TOT(I-POP-TYPE) = POP-TOT(I-POP-TYPE) + I-NUM-CASES.
+       01  PRODUCT-MASTER-TABLE.
+           05  PM-ENTRY OCCURS 1 TO 50 TIMES DEPENDING ON PM-COUNT
+                       INDEXED BY PM-IDX.
+               10  PM-CODE             PIC 99.
+               10  PM-NAME             PIC X(16).
+               10  PM-PRICE            PIC 99V99.
+               10  PM-DEPOSIT-FLAG     PIC X.
+                   88  PM-DEPOSIT-ELIGIBLE    VALUE 'Y'.
+               10  PM-CASES-SOLD       PIC 9(6)    VALUE 0.
+      *Cases sold per team for this product, for the warehouse
+      *pick-list report (team A is subscript 1 through team E at 5 -
+      *see TEAM-LETTERS/L4-TEAM-INDEX below).
+               10  PM-TEAM-CASES OCCURS 5 TIMES
+                           PIC 9(6)    VALUE 0.
 
+      *Maps a 1-5 team subscript back to its letter for the pick-list
+      *report, the same REDEFINES-over-FILLER technique this program
+      *used to use for its old hardcoded pop table.
+       01  TEAM-LETTERS-LIST.
+           05  FILLER                  PIC X(5)    VALUE 'ABCDE'.
+       01  TEAM-LETTERS REDEFINES TEAM-LETTERS-LIST.
+           05  TEAM-LETTER             PIC X       OCCURS 5 TIMES.
 
        01  C-REC.
            05  I-STATE                 PIC XX.
@@ -116,9 +349,20 @@
                88  FIVE-CENT       VALUE 'IA','NE','WI'.
                88  TEN-CENT        VALUE 'MI'.
            05  I-POP-TYPE              PIC 99.
-               88  VALID-POP-TYPE  VALUE 01 THRU 12.
            05  I-TEAM                  PIC X.
                88  VALID-TEAM      VALUE 'A','B','C','D','E'.
+           05  I-DIVISION              PIC X(10).
+      *The order actually posted to totals/print/CSV: the live input
+      *record for a plain one-record order, or the combined PEND-ORDER
+      *fields once a multi-record order is flushed. Everything from
+      *L3-CALCS on reads these instead of P-xxx so flushing a pending
+      *order reposts the right name/address/case count either way.
+           05  ORD-LNAME               PIC X(15).
+           05  ORD-FNAME               PIC X(15).
+           05  ORD-CITY                PIC X(10).
+           05  ORD-1ZIP                PIC 99999.
+           05  ORD-2ZIP                PIC 9999.
+           05  ORD-CASES               PIC 9(4).
 
        01  C-TEAM-TOTALS.
            05  A-TEAM-TOTAL            PIC 999999999V99    VALUE 0.
@@ -129,19 +373,44 @@
            05  C-HIGHEST               PIC 999999999V99.
            05  C-WINNER                PIC X.
 
-       01  C-GRAND-TOTALS.
-           05  CTR-ONE-GT              PIC 999999          VALUE 0.
-           05  CTR-TWO-GT              PIC 999999          VALUE 0.
-           05  CTR-THREE-GT            PIC 999999          VALUE 0.
-           05  CTR-FOUR-GT             PIC 999999          VALUE 0.
-           05  CTR-FIVE-GT             PIC 999999          VALUE 0.
-           05  CTR-SIX-GT              PIC 999999          VALUE 0.
-           05  CTR-SEVEN-GT            PIC 999999          VALUE 0.
-           05  CTR-EIGHT-GT            PIC 999999          VALUE 0.
-           05  CTR-NINE-GT             PIC 999999          VALUE 0.
-           05  CTR-TEN-GT              PIC 999999          VALUE 0.
-           05  CTR-ELEVEN-GT           PIC 999999          VALUE 0.
-           05  CTR-TWELVE-GT           PIC 999999          VALUE 0.
+       01  C-DIVISION-CTL.
+           05  DIV-HDR-FLAG            PIC X               VALUE 'F'.
+               88  DIV-HEADER-PRINTED  VALUE 'T'.
+           05  C-PREV-DIVISION         PIC X(10)           VALUE SPACES.
+           05  DIV-SUBTOTAL            PIC 999999999V99    VALUE 0.
+
+      *Running total for each deposit division across the whole job,
+      *not just the file or section currently printing - a consolidated
+      *run (see SOURCE-LIST above) can revisit the same division in a
+      *later file after SOURCE-LIST's per-file SORT closes its section,
+      *so L4-DIVISION-SUBTOTAL rolls into these instead of printing a
+      *partial total on every section break.
+       01  C-DIVISION-TOTALS.
+           05  FIVE-CENT-TOTAL         PIC 999999999V99    VALUE 0.
+           05  TEN-CENT-TOTAL          PIC 999999999V99    VALUE 0.
+           05  NO-DEPOSIT-TOTAL        PIC 999999999V99    VALUE 0.
+
+      ******************************************************************
+      *Per-seller running totals for the top-seller leaderboard, keyed *
+      *by last/first name and accumulated as valid orders are posted.  *
+      ******************************************************************
+       01  SLR-CONTROL.
+           05  SELLER-COUNT            PIC 999             VALUE 0.
+           05  SLR-FOUND-FLAG          PIC X               VALUE 'F'.
+               88  SLR-FOUND       VALUE 'T'.
+           05  SLR-OUT-IDX             PIC 999.
+           05  SLR-MAX-IDX             PIC 999.
+           05  SLR-SCAN-IDX            PIC 999.
+           05  SLR-TEMP-LNAME          PIC X(15).
+           05  SLR-TEMP-FNAME          PIC X(15).
+           05  SLR-TEMP-TOTAL          PIC 999999999V99.
+
+       01  SELLER-TABLE.
+           05  SLR-ENTRY OCCURS 1 TO 999 TIMES DEPENDING ON SELLER-COUNT
+                       INDEXED BY SLR-IDX.
+               10  SLR-LNAME           PIC X(15).
+               10  SLR-FNAME           PIC X(15).
+               10  SLR-TOTAL           PIC 999999999V99    VALUE 0.
       ******************************************************************
       ** ↑ end of calculation variables ↑
       ******************************************************************
@@ -166,6 +435,24 @@
            05  O-DIVISION              PIC X(10).
            05  FILLER                  PIC X(9)    VALUE ' DIVISION'.
 
+       01  DIV-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(6)    VALUE SPACES.
+           05  DS-DIVISION             PIC X(10).
+           05  FILLER                  PIC X(10)   VALUE ' SUBTOTAL:'.
+           05  FILLER                  PIC XXX     VALUE SPACES.
+           05  DS-AMOUNT               PIC $$$$,$$$.99.
+
+       01  DIV-TOTAL-HEADING.
+           05  FILLER                  PIC X(16)
+                           VALUE 'DIVISION TOTALS:'.
+
+       01  SRC-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(6)    VALUE SPACES.
+           05  SS-FILE-NAME            PIC X(60).
+           05  FILLER                  PIC X(10)   VALUE ' SUBTOTAL:'.
+           05  FILLER                  PIC XXX     VALUE SPACES.
+           05  SS-AMOUNT               PIC $$$$,$$$.99.
+
        01  SALES-HEADING.
            05  FILLER                  PIC X(60)   VALUE SPACES.
            05  FILLER                  PIC X(12)
@@ -210,32 +497,46 @@
            05  FILLER                  PIC XX      VALUE SPACES.
            05  SO-POP-TYPE             PIC X(16).
            05  FILLER                  PIC X(8)    VALUE SPACES.
-           05  SO-QTY                  PIC Z9.
-           05  FILLER                  PIC X(11)   VALUE SPACES.
+           05  SO-QTY                  PIC ZZZ9.
+           05  FILLER                  PIC X(9)    VALUE SPACES.
            05  SO-DEPO-AMT             PIC $$$$.99.
            05  FILLER                  PIC X(9)    VALUE SPACES.
-           05  SO-TOT-SALES            PIC $$,$$$.99.
+           05  SO-TOT-SALES            PIC $$$$,$$$.99.
+
+      ******************************************************************
+      *Comma-delimited layout written to CSV-EXTRACT for each valid    *
+      *order, one record at a time, right alongside DETAIL-LINE.       *
+      ******************************************************************
+       01  CSV-LINE.
+           05  CSV-LNAME               PIC X(15).
+           05  FILLER                  PIC X       VALUE ','.
+           05  CSV-FNAME               PIC X(15).
+           05  FILLER                  PIC X       VALUE ','.
+           05  CSV-CITY                PIC X(10).
+           05  FILLER                  PIC X       VALUE ','.
+           05  CSV-STATE               PIC XX.
+           05  FILLER                  PIC X       VALUE ','.
+           05  CSV-ZIP.
+               10  CSV-1ZIP            PIC 99999.
+               10  FILLER              PIC X       VALUE '-'.
+               10  CSV-2ZIP            PIC 9999.
+           05  FILLER                  PIC X       VALUE ','.
+           05  CSV-POP-TYPE            PIC X(16).
+           05  FILLER                  PIC X       VALUE ','.
+           05  CSV-QTY                 PIC ZZZ9.
+           05  FILLER                  PIC X       VALUE ','.
+           05  CSV-DEPO-AMT            PIC ZZZ9.99.
+           05  FILLER                  PIC X       VALUE ','.
+           05  CSV-TOT-SALES           PIC ZZZZZ9.99.
 
        01  GT-HEADING.
            05  FILLER           PIC X(13)  VALUE 'GRAND TOTALS:'.
 
        01  GT-LINE.
            05  FILLER           PIC XXX    VALUE SPACES.
-           05  GT-POP-ONE       PIC X(16).
-           05  FILLER           PIC X      VALUE ' '.
-           05  GT-ONE-SOLD      PIC ZZZ,ZZ9.
-           05  FILLER           PIC XXX    VALUE SPACES.
-           05  GT-POP-TWO       PIC X(16).
-           05  FILLER           PIC X      VALUE ' '.
-           05  GT-TWO-SOLD      PIC ZZZ,ZZ9.
-           05  FILLER           PIC XXX    VALUE SPACES.
-           05  GT-POP-THREE     PIC X(16).
-           05  FILLER           PIC X      VALUE ' '.
-           05  GT-THREE-SOLD    PIC ZZZ,ZZ9.
-           05  FILLER           PIC XXX    VALUE SPACES.
-           05  GT-POP-FOUR      PIC X(16).
+           05  GT-POP-NAME      PIC X(16).
            05  FILLER           PIC X      VALUE ' '.
-           05  GT-FOUR-SOLD     PIC ZZZ,ZZ9.
+           05  GT-POP-SOLD      PIC ZZZ,ZZ9.
 
        01  TEAM-TOTAL-HEADING.
            05  FILLER           PIC X(12)  VALUE 'TEAM TOTALS:'.
@@ -251,6 +552,74 @@
            05  O-WINNER         PIC X.
            05  FILLER           PIC X(17)  VALUE ' IS THE WINNER!!!'.
 
+       01  RECON-HEADING.
+           05  FILLER           PIC X(27)
+                   VALUE 'BANK DEPOSIT RECONCILIATION'.
+
+       01  RECON-LINE.
+           05  FILLER           PIC X(22)
+                   VALUE 'TEAM TOTALS SUM      '.
+           05  RC-ACTUAL        PIC $$$$,$$$,$$$.99.
+
+       01  RECON-BANK-LINE.
+           05  FILLER           PIC X(22)
+                   VALUE 'BANK DEPOSIT SLIP     '.
+           05  RC-EXPECTED      PIC $$$$,$$$,$$$.99.
+
+       01  RECON-OK-LINE.
+           05  FILLER           PIC X(26)
+                   VALUE 'DEPOSIT IS IN BALANCE.'.
+
+       01  RECON-VARIANCE-LINE.
+           05  FILLER           PIC X(22)
+                   VALUE '***OUT OF BALANCE BY  '.
+           05  RC-VARIANCE      PIC $$$,$$$,$$$.99-.
+
+       01  LEADER-HEADING.
+           05  FILLER           PIC X(60)  VALUE SPACES.
+           05  FILLER           PIC X(16)  VALUE 'TOP SELLERS'.
+
+       01  LEADER-COL-HEADING.
+           05  FILLER           PIC X(4)   VALUE 'RANK'.
+           05  FILLER           PIC X(4)   VALUE SPACES.
+           05  FILLER           PIC X(9)   VALUE 'LAST NAME'.
+           05  FILLER           PIC X(8)   VALUE SPACES.
+           05  FILLER           PIC X(10)  VALUE 'FIRST NAME'.
+           05  FILLER           PIC X(7)   VALUE SPACES.
+           05  FILLER           PIC X(11)  VALUE 'TOTAL SALES'.
+
+       01  LEADER-DETAIL-LINE.
+           05  LDR-RANK         PIC Z9.
+           05  FILLER           PIC XXX    VALUE SPACES.
+           05  LDR-LNAME        PIC X(15).
+           05  FILLER           PIC XX     VALUE SPACES.
+           05  LDR-FNAME        PIC X(15).
+           05  FILLER           PIC XX     VALUE SPACES.
+           05  LDR-TOTAL        PIC $$$$,$$$.99.
+
+       01  DUP-HEADING.
+           05  FILLER           PIC X(60)  VALUE SPACES.
+           05  FILLER           PIC X(25)
+                   VALUE 'POSSIBLE DUPLICATE ORDERS'.
+
+       01  PICK-HEADING.
+           05  FILLER           PIC X(60)  VALUE SPACES.
+           05  FILLER           PIC X(20)  VALUE 'WAREHOUSE PICK LIST'.
+
+       01  PICK-COL-HEADING.
+           05  FILLER           PIC X(16)  VALUE 'POP TYPE'.
+           05  FILLER           PIC X(8)   VALUE SPACES.
+           05  FILLER           PIC X(4)   VALUE 'TEAM'.
+           05  FILLER           PIC X(5)   VALUE SPACES.
+           05  FILLER           PIC X(5)   VALUE 'CASES'.
+
+       01  PICK-DETAIL-LINE.
+           05  PK-POP-NAME      PIC X(16).
+           05  FILLER           PIC X(8)   VALUE SPACES.
+           05  PK-TEAM          PIC X.
+           05  FILLER           PIC X(8)   VALUE SPACES.
+           05  PK-CASES         PIC ZZZ9.
+
        01  ERR-COL-HEADING.
            05  FILLER           PIC X(12)  VALUE 'ERROR RECORD'.
            05  FILLER           PIC X(60)  VALUE SPACES.
@@ -270,36 +639,419 @@
 
        L1-MAIN.
            PERFORM L2-INIT.
-           PERFORM L2-MAINLINE
-               UNTIL EOF = 'T'.
+           PERFORM L2-PROCESS-SOURCE-FILE
+               UNTIL SRC-LIST-END-OF-FILE.
            PERFORM L2-CLOSURE.
            PERFORM L2-ERR-CLOSURE.
            STOP RUN.
-           
 
 
+
+      ******************************************************************
+      *Start-of-job setup: loads the product master, restores a prior  *
+      *checkpoint if one exists, opens the list of team-captain files  *
+      *to consolidate and fast-forwards it to whichever one a restored *
+      *checkpoint says processing left off in.                         *
+      ******************************************************************
        L2-INIT.
            MOVE FUNCTION CURRENT-DATE      TO CURRENT-DATE-AND-TIME.
            MOVE CURRENT-DAY                TO H1-DAY.
            MOVE CURRENT-MONTH              TO H1-MONTH.
            MOVE CURRENT-YEAR               TO H1-YEAR.
+           PERFORM L2-LOAD-PRODUCTS.
+           PERFORM L2-RESTART-CHECK.
+           OPEN INPUT SOURCE-LIST.
+      *OPEN OUTPUT truncates a LINE/RECORD SEQUENTIAL file, which would
+      *wipe out everything printed before the abend a restored
+      *checkpoint is resuming from - OPEN EXTEND appends instead, so
+      *the reports end up covering the whole job, not just the tail
+      *end of it.
+           IF RESTART-WAS-FOUND
+               OPEN EXTEND PRINTLN
+               OPEN EXTEND PRINT-ERROR
+               OPEN EXTEND CSV-EXTRACT
+           ELSE
+               OPEN OUTPUT PRINTLN
+               OPEN OUTPUT PRINT-ERROR
+               OPEN OUTPUT CSV-EXTRACT
+           END-IF.
+           PERFORM L4-ERR-HEADINGS.
+           PERFORM L3-READ-SOURCE-NAME.
+           PERFORM L3-SKIP-RESTARTED-FILES
+               UNTIL SRC-LIST-END-OF-FILE
+                   OR SRC-FILE-INDEX NOT LESS THAN RESTART-SRC-INDEX.
+
+      *Reads the next team-captain file name off SOURCE-LIST.
+       L3-READ-SOURCE-NAME.
+           READ SOURCE-LIST
+               AT END
+                   MOVE 'T' TO SRC-LIST-EOF.
+           IF NOT SRC-LIST-END-OF-FILE
+               ADD 1 TO SRC-FILE-INDEX
+               MOVE SRC-LIST-REC TO SRC-CURRENT-FILE
+           END-IF.
+
+      *Skips past source files a restored checkpoint says were already
+      *fully posted in a prior run, leaving SOURCE-LIST positioned on
+      *the file processing should resume in.
+       L3-SKIP-RESTARTED-FILES.
+           PERFORM L3-READ-SOURCE-NAME.
+
+      ******************************************************************
+      *Opens one team-captain file as I-RECORD, SORTs its records into *
+      *division order (see SORT-WORK above) so the sales report's     *
+      *division sections actually group records instead of breaking  *
+      *on every one, posts every record in that order, then prints    *
+      *the file's subtotal before moving on to the next name on       *
+      *SOURCE-LIST.                                                   *
+      ******************************************************************
+       L2-PROCESS-SOURCE-FILE.
+           MOVE 0 TO RECS-IN-FILE.
+           MOVE 0 TO SRC-SUBTOTAL.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-DIV-KEY SW-SEQ
+               INPUT PROCEDURE IS L3-SORT-INPUT
+               OUTPUT PROCEDURE IS L3-SORT-OUTPUT.
+           IF PEND-ACTIVE
+               PERFORM L3-FLUSH-PENDING-ORDER
+           END-IF.
+           PERFORM L3-PRINT-SOURCE-SUBTOTAL.
+           PERFORM L3-READ-SOURCE-NAME.
+
+      *Reads this team-captain file once, tagging every record with the
+      *deposit division it belongs to and a sequence number, so the
+      *SORT above can group them by division while keeping a
+      *continuation record right behind the order it belongs to.
+       L3-SORT-INPUT.
+           MOVE 0 TO SW-NEXT-SEQ.
+           MOVE 'F' TO EOF.
            OPEN INPUT I-RECORD.
-           OPEN OUTPUT PRINTLN.
-           OPEN OUTPUT PRINT-ERROR.
            PERFORM L3-READ.
-           PERFORM L4-HEADINGS.
-           PERFORM L4-ERR-HEADINGS.
+           PERFORM L4-RELEASE-SORT-RECORD
+               UNTIL EOF = 'T'.
+           CLOSE I-RECORD.
+
+       L4-RELEASE-SORT-RECORD.
+           ADD 1 TO SW-NEXT-SEQ.
+           PERFORM L5-SET-DIVISION-KEY.
+           MOVE SW-NEXT-SEQ TO SW-SEQ.
+           MOVE I-REC TO SW-DATA.
+           RELEASE SW-REC.
+           PERFORM L3-READ.
+
+      *Tags a record 1/2/3 by deposit division, the same grouping
+      *L3-CALCS uses for C-DEPOSIT. A record with an invalid state
+      *sorts into group 3 with the NO DEPOSIT division - L3-VALIDATION
+      *still catches it as an error once it comes back through the
+      *normal read-validate-calc-print loop below.
+       L5-SET-DIVISION-KEY.
+           MOVE P-STATE TO I-STATE.
+           IF FIVE-CENT
+               MOVE 1 TO SW-DIV-KEY
+           ELSE
+               IF TEN-CENT
+                   MOVE 2 TO SW-DIV-KEY
+               ELSE
+                   MOVE 3 TO SW-DIV-KEY
+               END-IF
+           END-IF.
+
+      *Feeds this file's records back through the normal
+      *read-validate-calc-print loop in division order. A restored
+      *checkpoint's RESTART-RECS-IN-FILE now skips that many records of
+      *the sorted order rather than the raw file, since that is the
+      *order processing actually resumes in.
+       L3-SORT-OUTPUT.
+           MOVE 'F' TO EOF.
+           IF RESTART-RECS-IN-FILE > 0
+               PERFORM L3-SKIP-PROCESSED-RECORDS
+               MOVE 0 TO RESTART-RECS-IN-FILE
+           END-IF.
+           PERFORM L4-RETURN-SORT-RECORD.
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'T'.
+
+       L4-RETURN-SORT-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   MOVE SW-DATA TO I-REC
+           END-RETURN.
+
+      *Prints the subtotal for the team-captain file that just finished.
+       L3-PRINT-SOURCE-SUBTOTAL.
+           MOVE SRC-CURRENT-FILE TO SS-FILE-NAME.
+           MOVE SRC-SUBTOTAL TO SS-AMOUNT.
+           WRITE PRTLINE OF PRINTLN FROM SRC-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      *Loads the product master into PRODUCT-MASTER-TABLE so price,    *
+      *name and deposit-eligibility changes don't require a recompile. *
+      ******************************************************************
+       L2-LOAD-PRODUCTS.
+           OPEN INPUT PRODUCT-MASTER.
+           PERFORM L3-READ-PRODUCT.
+           PERFORM L3-BUILD-PRODUCT-TABLE
+               UNTIL PM-END-OF-FILE.
+           CLOSE PRODUCT-MASTER.
+
+       L3-READ-PRODUCT.
+           READ PRODUCT-MASTER
+               AT END
+                   MOVE 'T' TO PM-EOF.
+
+      *PM-ENTRY below (and CKPT-PM-ENTRY on the checkpoint) only hold
+      *50 products; a product master grown past that would overrun
+      *both, so the load stops cold here instead of corrupting memory
+      *a field or two downstream.
+       L3-BUILD-PRODUCT-TABLE.
+           IF PM-COUNT = 50
+               DISPLAY 'PRODUCT MASTER EXCEEDS 50 PRODUCTS - '
+                       'INCREASE PM-ENTRY AND CKPT-PM-ENTRY.'
+               STOP RUN
+           END-IF.
+           ADD 1 TO PM-COUNT.
+           MOVE PM-REC-CODE        TO PM-CODE(PM-COUNT).
+           MOVE PM-REC-NAME        TO PM-NAME(PM-COUNT).
+           MOVE PM-REC-PRICE       TO PM-PRICE(PM-COUNT).
+           MOVE PM-REC-DEPOSIT     TO PM-DEPOSIT-FLAG(PM-COUNT).
+           PERFORM L3-READ-PRODUCT.
+
+      ******************************************************************
+      *Looks for a checkpoint left by a prior, abended run. If one is  *
+      *found the running totals and record count are restored so      *
+      *L3-SKIP-PROCESSED-RECORDS can fast-forward the input file past  *
+      *what has already been posted.                                   *
+      ******************************************************************
+       L2-RESTART-CHECK.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF CKPT-FILE-STATUS = '00'
+                   PERFORM L3-RESTORE-CHECKPOINT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       L3-RESTORE-CHECKPOINT.
+           MOVE 'T' TO RESTART-FOUND-FLAG.
+           MOVE CKPT-RECS-DONE     TO RECS-PROCESSED.
+           MOVE CKPT-PCTR          TO C-PCTR.
+           MOVE CKPT-ERR-PCTR      TO ERR-C-PCTR.
+           MOVE CKPT-SRC-INDEX     TO RESTART-SRC-INDEX.
+           MOVE CKPT-RECS-IN-FILE  TO RESTART-RECS-IN-FILE.
+           MOVE CKPT-A-TOTAL       TO A-TEAM-TOTAL.
+           MOVE CKPT-B-TOTAL       TO B-TEAM-TOTAL.
+           MOVE CKPT-C-TOTAL       TO C-TEAM-TOTAL.
+           MOVE CKPT-D-TOTAL       TO D-TEAM-TOTAL.
+           MOVE CKPT-E-TOTAL       TO E-TEAM-TOTAL.
+           PERFORM L4-RESTORE-PM-CASES
+               VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > CKPT-PM-COUNT.
+           MOVE CKPT-DUP-COUNT     TO DUP-COUNT.
+           PERFORM L4-RESTORE-DUP-ENTRY
+               VARYING CKPT-DUP-IDX FROM 1 BY 1
+                   UNTIL CKPT-DUP-IDX > DUP-COUNT.
+           MOVE CKPT-SELLER-COUNT  TO SELLER-COUNT.
+           PERFORM L4-RESTORE-SLR-ENTRY
+               VARYING CKPT-SLR-IDX FROM 1 BY 1
+                   UNTIL CKPT-SLR-IDX > SELLER-COUNT.
+
+      *Restores cases-sold for the product on file matching this
+      *checkpoint entry's code; looked up rather than restored by
+      *position so a product master re-ordered between runs still
+      *lines up correctly.
+       L4-RESTORE-PM-CASES.
+           MOVE CKPT-PM-CODE(CKPT-IDX) TO I-POP-TYPE.
+           PERFORM L4-POP-LOOKUP.
+           IF PM-FOUND
+               MOVE CKPT-PM-CASES(CKPT-IDX) TO PM-CASES-SOLD(PM-IDX)
+               PERFORM L5-RESTORE-PM-TEAM-CASES
+                   VARYING TEAM-IDX FROM 1 BY 1
+                       UNTIL TEAM-IDX > 5
+           END-IF.
+
+      *Restores one product's per-team case count for the pick-list
+      *report, alongside its overall cases-sold total above.
+       L5-RESTORE-PM-TEAM-CASES.
+           MOVE CKPT-PM-TEAM-CASES(CKPT-IDX, TEAM-IDX)
+               TO PM-TEAM-CASES(PM-IDX, TEAM-IDX).
+
+      *Restores one remembered order's name/address into
+      *DUP-CHECK-TABLE so a duplicate split across the restart
+      *boundary is still caught.
+       L4-RESTORE-DUP-ENTRY.
+           MOVE CKPT-DUP-LNAME(CKPT-DUP-IDX)
+               TO DUP-LNAME(CKPT-DUP-IDX).
+           MOVE CKPT-DUP-FNAME(CKPT-DUP-IDX)
+               TO DUP-FNAME(CKPT-DUP-IDX).
+           MOVE CKPT-DUP-ADDRESS(CKPT-DUP-IDX)
+               TO DUP-ADDRESS(CKPT-DUP-IDX).
+
+      *Restores one seller's running total into SELLER-TABLE so the
+      *leaderboard keeps crediting orders posted before the restart.
+       L4-RESTORE-SLR-ENTRY.
+           MOVE CKPT-SLR-LNAME(CKPT-SLR-IDX)
+               TO SLR-LNAME(CKPT-SLR-IDX).
+           MOVE CKPT-SLR-FNAME(CKPT-SLR-IDX)
+               TO SLR-FNAME(CKPT-SLR-IDX).
+           MOVE CKPT-SLR-TOTAL(CKPT-SLR-IDX)
+               TO SLR-TOTAL(CKPT-SLR-IDX).
+
+      ******************************************************************
+      *Discards the sorted records already posted by a prior run,      *
+      *leaving SORT-WORK positioned at the first unprocessed record.   *
+      ******************************************************************
+       L3-SKIP-PROCESSED-RECORDS.
+           PERFORM L4-SKIP-ONE-RECORD
+               VARYING SKIP-CTR FROM 1 BY 1
+                   UNTIL SKIP-CTR > RESTART-RECS-IN-FILE OR EOF = 'T'.
+
+       L4-SKIP-ONE-RECORD.
+           PERFORM L4-RETURN-SORT-RECORD.
 
        L2-MAINLINE.
            PERFORM L3-VALIDATION
                THROUGH L4-VALIDATION-EXIT.
            IF IS-VALID = 'T'
-               PERFORM L3-CALCS
-               PERFORM L3-OUTPUT
+               IF IS-CONTINUATION
+                   ADD P-CASES TO PEND-CASES
+               ELSE
+                   IF PEND-ACTIVE
+                       PERFORM L3-FLUSH-PENDING-ORDER
+                   END-IF
+                   PERFORM L4-START-PENDING-ORDER
+               END-IF
            ELSE
-               ADD 1 TO ERROR-COUNT
-               PERFORM L3-ERR-OUTPUT.
-           PERFORM L3-READ.
+               IF PEND-ACTIVE
+                   PERFORM L3-FLUSH-PENDING-ORDER
+               END-IF
+               IF IS-DUP-SUSPECT
+                   PERFORM L3-BUFFER-DUPLICATE
+               ELSE
+                   ADD 1 TO ERROR-COUNT
+                   PERFORM L3-ERR-OUTPUT
+               END-IF
+           END-IF.
+           ADD 1 TO RECS-PROCESSED.
+           ADD 1 TO RECS-IN-FILE.
+           ADD 1 TO CKPT-RECS-SINCE.
+      *Held back while an order is still buffering a continuation
+      *record (req 008) - PEND-ORDER is not part of CKPT-REC, so a
+      *checkpoint written mid-order would restore with PEND-ACTIVE
+      *back to its WORKING-STORAGE default and silently drop whatever
+      *had been accumulated so far. The checkpoint catches up on the
+      *first interval boundary after the order is flushed instead.
+           IF CKPT-RECS-SINCE NOT LESS THAN CKPT-INTERVAL
+                   AND NOT PEND-ACTIVE
+               PERFORM L4-WRITE-CHECKPOINT
+               MOVE 0 TO CKPT-RECS-SINCE
+           END-IF.
+           PERFORM L4-RETURN-SORT-RECORD.
+
+      ******************************************************************
+      *Starts buffering a new order in PEND-ORDER. Its totals are not  *
+      *posted or printed until the order is flushed - either by a      *
+      *later record breaking the key or by end-of-file.                *
+      ******************************************************************
+       L4-START-PENDING-ORDER.
+           MOVE P-LNAME        TO PEND-LNAME.
+           MOVE P-FNAME        TO PEND-FNAME.
+           MOVE P-ADDRESS      TO PEND-ADDRESS.
+           MOVE P-CITY         TO PEND-CITY.
+           MOVE I-STATE        TO PEND-STATE.
+           MOVE P-1ZIP         TO PEND-1ZIP.
+           MOVE P-2ZIP         TO PEND-2ZIP.
+           MOVE I-POP-TYPE     TO PEND-POP-TYPE.
+           MOVE I-TEAM         TO PEND-TEAM.
+           MOVE P-CASES        TO PEND-CASES.
+           MOVE 'T' TO PEND-ACTIVE-FLAG.
+
+      ******************************************************************
+      *Posts the order buffered in PEND-ORDER - a plain one-record     *
+      *order or a multi-record order over 99 cases combined through a  *
+      *continuation record - to totals and the sales report/CSV        *
+      *extract as a single detail line, then clears PEND-ORDER.        *
+      ******************************************************************
+       L3-FLUSH-PENDING-ORDER.
+           MOVE PEND-STATE     TO I-STATE.
+           MOVE PEND-POP-TYPE  TO I-POP-TYPE.
+           MOVE PEND-TEAM      TO I-TEAM.
+           PERFORM L4-POP-LOOKUP.
+           MOVE PEND-LNAME     TO ORD-LNAME.
+           MOVE PEND-FNAME     TO ORD-FNAME.
+           MOVE PEND-CITY      TO ORD-CITY.
+           MOVE PEND-1ZIP      TO ORD-1ZIP.
+           MOVE PEND-2ZIP      TO ORD-2ZIP.
+           MOVE PEND-CASES     TO ORD-CASES.
+           PERFORM L3-CALCS.
+           PERFORM L3-OUTPUT.
+           ADD C-TOTAL TO SRC-SUBTOTAL.
+           MOVE 'F' TO PEND-ACTIVE-FLAG.
+
+      ******************************************************************
+      *Snapshots the record count and running totals to CHECKPOINT-FILE*
+      *so a rerun after an abend can resume instead of starting over.  *
+      ******************************************************************
+       L4-WRITE-CHECKPOINT.
+           MOVE RECS-PROCESSED     TO CKPT-RECS-DONE.
+           MOVE C-PCTR             TO CKPT-PCTR.
+           MOVE ERR-C-PCTR         TO CKPT-ERR-PCTR.
+           MOVE SRC-FILE-INDEX     TO CKPT-SRC-INDEX.
+           MOVE RECS-IN-FILE       TO CKPT-RECS-IN-FILE.
+           MOVE A-TEAM-TOTAL       TO CKPT-A-TOTAL.
+           MOVE B-TEAM-TOTAL       TO CKPT-B-TOTAL.
+           MOVE C-TEAM-TOTAL       TO CKPT-C-TOTAL.
+           MOVE D-TEAM-TOTAL       TO CKPT-D-TOTAL.
+           MOVE E-TEAM-TOTAL       TO CKPT-E-TOTAL.
+           MOVE PM-COUNT           TO CKPT-PM-COUNT.
+           PERFORM L5-SAVE-PM-CASES
+               VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > PM-COUNT.
+           MOVE DUP-COUNT          TO CKPT-DUP-COUNT.
+           PERFORM L5-SAVE-DUP-ENTRY
+               VARYING CKPT-DUP-IDX FROM 1 BY 1
+                   UNTIL CKPT-DUP-IDX > DUP-COUNT.
+           MOVE SELLER-COUNT       TO CKPT-SELLER-COUNT.
+           PERFORM L5-SAVE-SLR-ENTRY
+               VARYING CKPT-SLR-IDX FROM 1 BY 1
+                   UNTIL CKPT-SLR-IDX > SELLER-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       L5-SAVE-PM-CASES.
+           MOVE PM-CODE(CKPT-IDX)        TO CKPT-PM-CODE(CKPT-IDX).
+           MOVE PM-CASES-SOLD(CKPT-IDX)  TO CKPT-PM-CASES(CKPT-IDX).
+           PERFORM L6-SAVE-PM-TEAM-CASES
+               VARYING TEAM-IDX FROM 1 BY 1
+                   UNTIL TEAM-IDX > 5.
+
+      *Saves one product's per-team case count alongside its overall
+      *cases-sold total above.
+       L6-SAVE-PM-TEAM-CASES.
+           MOVE PM-TEAM-CASES(CKPT-IDX, TEAM-IDX)
+               TO CKPT-PM-TEAM-CASES(CKPT-IDX, TEAM-IDX).
+
+      *Saves one remembered order's name/address off DUP-CHECK-TABLE.
+       L5-SAVE-DUP-ENTRY.
+           MOVE DUP-LNAME(CKPT-DUP-IDX)
+               TO CKPT-DUP-LNAME(CKPT-DUP-IDX).
+           MOVE DUP-FNAME(CKPT-DUP-IDX)
+               TO CKPT-DUP-FNAME(CKPT-DUP-IDX).
+           MOVE DUP-ADDRESS(CKPT-DUP-IDX)
+               TO CKPT-DUP-ADDRESS(CKPT-DUP-IDX).
+
+      *Saves one seller's running total off SELLER-TABLE.
+       L5-SAVE-SLR-ENTRY.
+           MOVE SLR-LNAME(CKPT-SLR-IDX)
+               TO CKPT-SLR-LNAME(CKPT-SLR-IDX).
+           MOVE SLR-FNAME(CKPT-SLR-IDX)
+               TO CKPT-SLR-FNAME(CKPT-SLR-IDX).
+           MOVE SLR-TOTAL(CKPT-SLR-IDX)
+               TO CKPT-SLR-TOTAL(CKPT-SLR-IDX).
 
 
 
@@ -307,42 +1059,19 @@
       *This prints the last dozen lines of the valid input file
       ******************************************************************
        L2-CLOSURE.
-      *Prints quantity of each pop type sold
+      *Flushes the subtotal for whichever division printed last, then
+      *prints each division's job-wide total exactly once.
+           IF DIV-HEADER-PRINTED
+               PERFORM L4-DIVISION-SUBTOTAL.
+           PERFORM L3-PRINT-DIVISION-TOTALS.
+      *Prints quantity of each pop type sold, one product per line so
+      *the list grows or shrinks with whatever is on the product
+      *master, instead of a fixed 12-item layout.
            WRITE PRTLINE OF PRINTLN FROM GT-HEADING
                AFTER ADVANCING 3 LINES.
-      *****1st line
-           MOVE CTR-ONE-GT TO GT-ONE-SOLD.
-           MOVE CTR-TWO-GT TO GT-TWO-SOLD.
-           MOVE CTR-THREE-GT TO GT-THREE-SOLD.
-           MOVE CTR-FOUR-GT TO GT-FOUR-SOLD.
-           MOVE 'COKE' TO GT-POP-ONE.
-           MOVE 'DIET COKE' TO GT-POP-TWO.
-           MOVE 'MELLO YELLO' TO GT-POP-THREE.
-           MOVE 'CHERRY COKE' TO GT-POP-FOUR.
-           WRITE PRTLINE OF PRINTLN FROM GT-LINE
-               AFTER ADVANCING 3 LINES.
-      *****2nd line
-           MOVE CTR-FIVE-GT TO GT-ONE-SOLD.
-           MOVE CTR-SIX-GT TO GT-TWO-SOLD.
-           MOVE CTR-SEVEN-GT TO GT-THREE-SOLD.
-           MOVE CTR-EIGHT-GT TO GT-FOUR-SOLD.
-           MOVE 'DIET CHERRY COKE' TO GT-POP-ONE.
-           MOVE 'SPRITE' TO GT-POP-TWO.
-           MOVE 'DIET SPRITE' TO GT-POP-THREE.
-           MOVE 'DASANI' TO GT-POP-FOUR.
-           WRITE PRTLINE OF PRINTLN FROM GT-LINE
-               AFTER ADVANCING 2 LINES.
-      *****3rd line
-           MOVE CTR-NINE-GT TO GT-ONE-SOLD.
-           MOVE CTR-TEN-GT TO GT-TWO-SOLD.
-           MOVE CTR-ELEVEN-GT TO GT-THREE-SOLD.
-           MOVE CTR-TWELVE-GT TO GT-FOUR-SOLD.
-           MOVE 'C2' TO GT-POP-ONE.
-           MOVE 'MR. PIBB' TO GT-POP-TWO.
-           MOVE 'DIET LEMON COKE' TO GT-POP-THREE.
-           MOVE 'VANILLA COKE' TO GT-POP-FOUR.
-           WRITE PRTLINE OF PRINTLN FROM GT-LINE
-               AFTER ADVANCING 2 LINES.
+           PERFORM L3-PRINT-POP-TOTAL
+               VARYING PM-IDX FROM 1 BY 1
+                   UNTIL PM-IDX > PM-COUNT.
 
       *Prints team totals below
            WRITE PRTLINE OF PRINTLN FROM TEAM-TOTAL-HEADING
@@ -374,6 +1103,149 @@
            WRITE PRTLINE OF PRINTLN FROM S-FINAL-LINE
                AFTER ADVANCING 2 LINES.
 
+      *Ranks and prints the top individual sellers.
+           PERFORM L3-LEADERBOARD.
+
+      *Checks the posted team totals against the treasurer's deposit.
+           PERFORM L3-RECONCILE-DEPOSITS.
+
+      *Prints the warehouse pick-list, broken out by pop type and team.
+           PERFORM L3-PICK-LIST.
+
+      ******************************************************************
+      *Sorts SELLER-TABLE into descending total-sales order and prints *
+      *the top ten sellers as a leaderboard on the sales report.       *
+      ******************************************************************
+       L3-LEADERBOARD.
+           PERFORM L4-SORT-SELLERS
+               VARYING SLR-OUT-IDX FROM 1 BY 1
+                   UNTIL SLR-OUT-IDX > SELLER-COUNT.
+           WRITE PRTLINE OF PRINTLN FROM LEADER-HEADING
+               AFTER ADVANCING 4 LINES.
+           WRITE PRTLINE OF PRINTLN FROM LEADER-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM L4-PRINT-LEADER
+               VARYING SLR-OUT-IDX FROM 1 BY 1
+                   UNTIL SLR-OUT-IDX > SELLER-COUNT
+                       OR SLR-OUT-IDX > 10.
+
+      ******************************************************************
+      *Selection sort: places the seller with the highest total sales  *
+      *into SLR-OUT-IDX for each position in turn.                     *
+      ******************************************************************
+       L4-SORT-SELLERS.
+           MOVE SLR-OUT-IDX TO SLR-MAX-IDX.
+           PERFORM L5-FIND-MAX-SELLER
+               VARYING SLR-SCAN-IDX FROM SLR-OUT-IDX BY 1
+                   UNTIL SLR-SCAN-IDX > SELLER-COUNT.
+           IF SLR-MAX-IDX NOT EQUAL TO SLR-OUT-IDX
+               PERFORM L5-SWAP-SELLERS
+           END-IF.
+
+       L5-FIND-MAX-SELLER.
+           IF SLR-TOTAL(SLR-SCAN-IDX) > SLR-TOTAL(SLR-MAX-IDX)
+               MOVE SLR-SCAN-IDX TO SLR-MAX-IDX
+           END-IF.
+
+       L5-SWAP-SELLERS.
+           MOVE SLR-LNAME(SLR-OUT-IDX) TO SLR-TEMP-LNAME.
+           MOVE SLR-FNAME(SLR-OUT-IDX) TO SLR-TEMP-FNAME.
+           MOVE SLR-TOTAL(SLR-OUT-IDX) TO SLR-TEMP-TOTAL.
+           MOVE SLR-LNAME(SLR-MAX-IDX) TO SLR-LNAME(SLR-OUT-IDX).
+           MOVE SLR-FNAME(SLR-MAX-IDX) TO SLR-FNAME(SLR-OUT-IDX).
+           MOVE SLR-TOTAL(SLR-MAX-IDX) TO SLR-TOTAL(SLR-OUT-IDX).
+           MOVE SLR-TEMP-LNAME TO SLR-LNAME(SLR-MAX-IDX).
+           MOVE SLR-TEMP-FNAME TO SLR-FNAME(SLR-MAX-IDX).
+           MOVE SLR-TEMP-TOTAL TO SLR-TOTAL(SLR-MAX-IDX).
+
+      ******************************************************************
+      *Prints one leaderboard line for the seller at SLR-OUT-IDX.      *
+      ******************************************************************
+       L4-PRINT-LEADER.
+           MOVE SLR-OUT-IDX TO LDR-RANK.
+           MOVE SLR-LNAME(SLR-OUT-IDX) TO LDR-LNAME.
+           MOVE SLR-FNAME(SLR-OUT-IDX) TO LDR-FNAME.
+           MOVE SLR-TOTAL(SLR-OUT-IDX) TO LDR-TOTAL.
+           WRITE PRTLINE OF PRINTLN FROM LEADER-DETAIL-LINE
+               AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      *Compares the treasurer's bank-deposit slip total against the    *
+      *sum of the team totals posted this run and prints the result.   *
+      *If the control total file has not been keyed in yet, the check  *
+      *is skipped rather than reported as an imbalance.                *
+      ******************************************************************
+       L3-RECONCILE-DEPOSITS.
+           COMPUTE RECON-ACTUAL-TOTAL =
+               A-TEAM-TOTAL + B-TEAM-TOTAL + C-TEAM-TOTAL
+                   + D-TEAM-TOTAL + E-TEAM-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           IF CTL-FILE-STATUS = '00'
+               READ CONTROL-TOTAL-FILE
+               IF CTL-FILE-STATUS = '00'
+                   MOVE CTL-BANK-TOTAL TO RECON-EXPECTED-TOTAL
+                   PERFORM L4-PRINT-RECON-RESULT
+               END-IF
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+       L4-PRINT-RECON-RESULT.
+           WRITE PRTLINE OF PRINTLN FROM RECON-HEADING
+               AFTER ADVANCING 4 LINES.
+           MOVE RECON-ACTUAL-TOTAL TO RC-ACTUAL.
+           WRITE PRTLINE OF PRINTLN FROM RECON-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE RECON-EXPECTED-TOTAL TO RC-EXPECTED.
+           WRITE PRTLINE OF PRINTLN FROM RECON-BANK-LINE
+               AFTER ADVANCING 1 LINE.
+           IF RECON-ACTUAL-TOTAL EQUAL TO RECON-EXPECTED-TOTAL
+               MOVE 'T' TO RECON-FLAG
+               WRITE PRTLINE OF PRINTLN FROM RECON-OK-LINE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               MOVE 'F' TO RECON-FLAG
+               COMPUTE RECON-VARIANCE =
+                   RECON-ACTUAL-TOTAL - RECON-EXPECTED-TOTAL
+               MOVE RECON-VARIANCE TO RC-VARIANCE
+               WRITE PRTLINE OF PRINTLN FROM RECON-VARIANCE-LINE
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+
+      ******************************************************************
+      *Warehouse pick-list: how many cases of each pop type each team  *
+      *needs to pick up from the distributor, so parents loading       *
+      *vehicles don't have to recount cases in the parking lot.        *
+      ******************************************************************
+       L3-PICK-LIST.
+           WRITE PRTLINE OF PRINTLN FROM PICK-HEADING
+               AFTER ADVANCING 4 LINES.
+           WRITE PRTLINE OF PRINTLN FROM PICK-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM L4-PRINT-PICK-PRODUCT
+               VARYING PM-IDX FROM 1 BY 1
+                   UNTIL PM-IDX > PM-COUNT.
+
+      *Prints one pick-list line per team for this product.
+       L4-PRINT-PICK-PRODUCT.
+           PERFORM L5-PRINT-PICK-TEAM
+               VARYING TEAM-IDX FROM 1 BY 1
+                   UNTIL TEAM-IDX > 5.
+
+       L5-PRINT-PICK-TEAM.
+           MOVE PM-NAME(PM-IDX) TO PK-POP-NAME.
+           MOVE TEAM-LETTER(TEAM-IDX) TO PK-TEAM.
+           MOVE PM-TEAM-CASES(PM-IDX, TEAM-IDX) TO PK-CASES.
+           WRITE PRTLINE OF PRINTLN FROM PICK-DETAIL-LINE
+               AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      *Prints one grand-total line for a single product master entry.  *
+      ******************************************************************
+       L3-PRINT-POP-TOTAL.
+           MOVE PM-NAME(PM-IDX) TO GT-POP-NAME.
+           MOVE PM-CASES-SOLD(PM-IDX) TO GT-POP-SOLD.
+           WRITE PRTLINE OF PRINTLN FROM GT-LINE
+               AFTER ADVANCING 2 LINES.
 
       ******************************************************************
       *Prints final lines of the error report and closes all files.
@@ -381,36 +1253,44 @@
       ******************************************************************
        L2-ERR-CLOSURE.
            MOVE ERROR-COUNT TO O-TOTAL-ERRORS.
-           WRITE PRTLINE OF PRINT-ERROR FROM ERR-TOTALS
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM ERR-TOTALS
                AFTER ADVANCING 3 LINES.
-           CLOSE I-RECORD.
+           IF DUP-ORDER-COUNT > 0
+               PERFORM L3-PRINT-DUPLICATES
+           END-IF.
+           CLOSE SOURCE-LIST.
            CLOSE PRINTLN.
            CLOSE PRINT-ERROR.
+           CLOSE CSV-EXTRACT.
+      *The run finished clean, so clear the checkpoint for next time.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
       ******************************************************************
       *Determines if the input is valid or not.
       ******************************************************************
        L3-VALIDATION.
            MOVE 'T' TO IS-VALID.
+           MOVE 'F' TO DUP-SUSPECT-FLAG.
            MOVE P-STATE TO I-STATE.
            MOVE P-TEAM TO I-TEAM.
 
            IF P-POP-TYPE IS NUMERIC
                MOVE P-POP-TYPE TO I-POP-TYPE.
        
-           IF P-LNAME EQUALS SPACES
+           IF P-LNAME EQUAL TO SPACES
                MOVE 'F' TO IS-VALID
                MOVE 'INVALID LAST NAME.' TO C-ERR-DESCRIPTION
                GO TO L4-VALIDATION-EXIT.
-           IF P-FNAME EQUALS SPACES
+           IF P-FNAME EQUAL TO SPACES
                MOVE 'F' TO IS-VALID
                MOVE 'INVALID FIRST NAME.' TO C-ERR-DESCRIPTION
                GO TO L4-VALIDATION-EXIT.
-           IF P-ADDRESS EQUALS SPACES
+           IF P-ADDRESS EQUAL TO SPACES
                MOVE 'F' TO IS-VALID
                MOVE 'INVALID ADDRESS.' TO C-ERR-DESCRIPTION
                GO TO L4-VALIDATION-EXIT.
-           IF P-CITY EQUALS SPACES
+           IF P-CITY EQUAL TO SPACES
                MOVE 'F' TO IS-VALID
                MOVE 'INVALID CITY.' TO C-ERR-DESCRIPTION
                GO TO L4-VALIDATION-EXIT.
@@ -422,7 +1302,8 @@
                MOVE 'F' TO IS-VALID
                MOVE 'INVALID ZIP CODE.' TO C-ERR-DESCRIPTION
                GO TO L4-VALIDATION-EXIT.
-           IF NOT VALID-POP-TYPE
+           PERFORM L4-POP-LOOKUP.
+           IF NOT PM-FOUND
                MOVE 'F' TO IS-VALID
                MOVE 'INVALID POP CODE.' TO C-ERR-DESCRIPTION
                GO TO L4-VALIDATION-EXIT.
@@ -432,12 +1313,89 @@
                GO TO L4-VALIDATION-EXIT.
            IF NOT VALID-TEAM
                MOVE 'F' TO IS-VALID
-               MOVE 'INVALID TEAM.' TO C-ERR-DESCRIPTION.
+               MOVE 'INVALID TEAM.' TO C-ERR-DESCRIPTION
+               GO TO L4-VALIDATION-EXIT.
+      *A continuation record repeats the name/address/team/pop type of
+      *the order currently being accumulated, so it is never run
+      *through the duplicate check below - it is the same order, not
+      *a second one.
+           PERFORM L4-CONTINUATION-CHECK.
+           IF NOT IS-CONTINUATION
+               PERFORM L4-DUPLICATE-LOOKUP
+               IF DUP-FOUND
+                   MOVE 'F' TO IS-VALID
+                   MOVE 'T' TO DUP-SUSPECT-FLAG
+                   MOVE 'POSSIBLE DUPLICATE ORDER.' TO C-ERR-DESCRIPTION
+               ELSE
+                   PERFORM L4-REMEMBER-ORDER
+               END-IF
+           END-IF.
            GO TO L4-VALIDATION-EXIT.
 
        L4-VALIDATION-EXIT.
            EXIT.
 
+      ******************************************************************
+      *Is this record the next slice of the order still being         *
+      *accumulated in PEND-ORDER, rather than a new order? Matched on  *
+      *I-STATE as well as name/address/team/pop type - the per-file    *
+      *SORT (see L5-SET-DIVISION-KEY above) groups records by the      *
+      *division I-STATE maps to, so two records from different         *
+      *divisions can now land adjacent in the sorted order and this    *
+      *stops a coincidental name/address match between them from       *
+      *crossing into a false continuation. A coincidental match        *
+      *between two distinct orders in the *same* division, adjacent    *
+      *only because of the sort, is still possible and is accepted as  *
+      *the same risk req 008's original adjacency heuristic always had *
+      *against the raw file order.                                     *
+      ******************************************************************
+       L4-CONTINUATION-CHECK.
+           MOVE 'F' TO CONT-FLAG.
+           IF PEND-ACTIVE
+               IF P-LNAME = PEND-LNAME
+                       AND P-FNAME = PEND-FNAME
+                       AND P-ADDRESS = PEND-ADDRESS
+                       AND P-TEAM = PEND-TEAM
+                       AND I-POP-TYPE = PEND-POP-TYPE
+                       AND I-STATE = PEND-STATE
+                   MOVE 'T' TO CONT-FLAG
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *Looks up this order's name/address in DUP-CHECK-TABLE to catch  *
+      *the same order keyed in a second time.                          *
+      ******************************************************************
+       L4-DUPLICATE-LOOKUP.
+           MOVE 'F' TO DUP-FOUND-FLAG.
+           SET DUP-IDX TO 1.
+           SEARCH DUP-ENTRY
+               AT END
+                   MOVE 'F' TO DUP-FOUND-FLAG
+               WHEN DUP-LNAME(DUP-IDX) = P-LNAME
+                       AND DUP-FNAME(DUP-IDX) = P-FNAME
+                       AND DUP-ADDRESS(DUP-IDX) = P-ADDRESS
+                   MOVE 'T' TO DUP-FOUND-FLAG
+           END-SEARCH.
+
+      ******************************************************************
+      *Remembers a successfully validated order's name/address so a   *
+      *later order with the same name/address is caught as a suspect  *
+      *duplicate.                                                      *
+      ******************************************************************
+      *DUP-ENTRY below only holds 9000 orders; once a consolidated run
+      *(see SOURCE-LIST above) posts that many, a new order simply is
+      *not remembered rather than driving DUP-ENTRY out of bounds - by
+      *that volume the duplicate check is a much smaller concern than
+      *finishing the run.
+       L4-REMEMBER-ORDER.
+           IF DUP-COUNT < 9000
+               ADD 1 TO DUP-COUNT
+               MOVE P-LNAME            TO DUP-LNAME(DUP-COUNT)
+               MOVE P-FNAME            TO DUP-FNAME(DUP-COUNT)
+               MOVE P-ADDRESS          TO DUP-ADDRESS(DUP-COUNT)
+           END-IF.
+
 
       ******************************************************************
       *Finds which team sold the most
@@ -466,17 +1424,28 @@
       *If's to find the correct deposite amount                        
            IF FIVE-CENT
                MOVE .05 TO C-DEPOSIT
+               MOVE 'FIVE CENT' TO I-DIVISION
            ELSE
                IF TEN-CENT
                    MOVE .10 TO C-DEPOSIT
+                   MOVE 'TEN CENT' TO I-DIVISION
                ELSE
                    MOVE .00 TO C-DEPOSIT
-               END-IF.
+                   MOVE 'NO DEPOSIT' TO I-DIVISION
+               END-IF
+           END-IF.
+      *Products flagged not deposit-eligible on the master never carry
+      *a deposit, regardless of the state's deposit division.
+           IF NOT PM-DEPOSIT-ELIGIBLE(PM-IDX)
+               MOVE .00 TO C-DEPOSIT
+           END-IF.
       *The actual calculations needed
-           COMPUTE C-TOTAL = PRICE * (P-CASES + C-DEPOSIT).
-           COMPUTE CC-DEPOSIT = P-CASES * C-DEPOSIT.
+           COMPUTE C-TOTAL = PM-PRICE(PM-IDX) * (ORD-CASES + C-DEPOSIT).
+           COMPUTE CC-DEPOSIT = ORD-CASES * C-DEPOSIT.
+           PERFORM L4-TEAM-INDEX.
            PERFORM L4-POP-TYPE.
            PERFORM L4-TEAM-TOTALS.
+           PERFORM L4-SELLER-UPDATE.
       *Moves a flag if needed.
            IF C-TOTAL GREATER THAN 250
                MOVE '***' TO C-FLAG
@@ -488,21 +1457,40 @@
       *Prints valid input out to the sales report.
       ******************************************************************
        L3-OUTPUT.
+           PERFORM L4-DIVISION-BREAK.
+           ADD C-TOTAL TO DIV-SUBTOTAL.
            MOVE C-FLAG TO SO-FLAG.
-           MOVE P-LNAME TO SO-LNAME.
-           MOVE P-FNAME TO SO-FNAME.
-           MOVE P-CITY TO SO-CITY.
-           MOVE P-STATE TO SO-STATE.
-           MOVE P-1ZIP TO SO-1ZIP.
-           MOVE P-2ZIP TO SO-2ZIP.
-           MOVE P-CASES TO SO-QTY.
+           MOVE ORD-LNAME TO SO-LNAME.
+           MOVE ORD-FNAME TO SO-FNAME.
+           MOVE ORD-CITY TO SO-CITY.
+           MOVE I-STATE TO SO-STATE.
+           MOVE ORD-1ZIP TO SO-1ZIP.
+           MOVE ORD-2ZIP TO SO-2ZIP.
+           MOVE ORD-CASES TO SO-QTY.
            MOVE CC-DEPOSIT TO SO-DEPO-AMT.
            MOVE C-TOTAL TO SO-TOT-SALES.
            WRITE PRTLINE OF PRINTLN FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
                        PERFORM L4-HEADINGS.
-           
+           PERFORM L4-CSV-OUTPUT.
+
+      ******************************************************************
+      *Writes this same valid order to the comma-delimited extract.    *
+      ******************************************************************
+       L4-CSV-OUTPUT.
+           MOVE ORD-LNAME TO CSV-LNAME.
+           MOVE ORD-FNAME TO CSV-FNAME.
+           MOVE ORD-CITY TO CSV-CITY.
+           MOVE I-STATE TO CSV-STATE.
+           MOVE ORD-1ZIP TO CSV-1ZIP.
+           MOVE ORD-2ZIP TO CSV-2ZIP.
+           MOVE SO-POP-TYPE TO CSV-POP-TYPE.
+           MOVE ORD-CASES TO CSV-QTY.
+           MOVE CC-DEPOSIT TO CSV-DEPO-AMT.
+           MOVE C-TOTAL TO CSV-TOT-SALES.
+           WRITE CSV-OUT-REC OF CSV-EXTRACT FROM CSV-LINE.
+
       ******************************************************************
       *Prints invalid record to the error report along with the 
       * reason for the error.
@@ -510,11 +1498,26 @@
        L3-ERR-OUTPUT.
            MOVE I-REC TO O-REC.
            MOVE C-ERR-DESCRIPTION TO O-DESCRIPTION.
-           WRITE PRTLINE OF PRINT-ERROR FROM ERR-DETAIL-LINE
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM ERR-DETAIL-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
                        PERFORM L4-ERR-HEADINGS.
 
+      ******************************************************************
+      *Sets aside a suspected duplicate so it can be listed with the   *
+      *others in its own section of the error report at closure.       *
+      ******************************************************************
+      *DO-REC/DO-DESC below only hold 999 suspected duplicates; once a
+      *consolidated run (see SOURCE-LIST above) posts that many, a new
+      *suspect simply is not buffered rather than driving DUP-ORDER-
+      *ENTRY out of bounds.
+       L3-BUFFER-DUPLICATE.
+           IF DUP-ORDER-COUNT < 999
+               ADD 1 TO DUP-ORDER-COUNT
+               MOVE I-REC             TO DO-REC(DUP-ORDER-COUNT)
+               MOVE C-ERR-DESCRIPTION TO DO-DESC(DUP-ORDER-COUNT)
+           END-IF.
+
       ******************************************************************
       *Reads the record.
       ******************************************************************
@@ -539,32 +1542,56 @@
        L4-ERR-HEADINGS.
            ADD 1 TO ERR-C-PCTR.
            MOVE ERR-C-PCTR TO O-PCTR.
-           WRITE PRTLINE OF PRINT-ERROR FROM FIRST-HEADING
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM FIRST-HEADING
                AFTER ADVANCING PAGE.
-           WRITE PRTLINE OF PRINT-ERROR FROM DIVISION-HEADING
+      *O-DIVISION is shared with the sales report's DIVISION-HEADING
+      *(see L4-DIVISION-BREAK) and is only ever set for that report -
+      *blanked here so the error report's page break does not print
+      *whatever sales-report division happened to be current.
+           MOVE SPACES TO O-DIVISION.
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM DIVISION-HEADING
                AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE OF PRINT-ERROR FROM ERROR-HEADING
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM ERROR-HEADING
                AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE OF PRINT-ERROR FROM ERR-COL-HEADING
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM ERR-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+
+
+      ******************************************************************
+      *Lists the orders flagged as suspected duplicates, one per line, *
+      *as their own section of the error report.                      *
+      ******************************************************************
+       L3-PRINT-DUPLICATES.
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM DUP-HEADING
+               AFTER ADVANCING 3 LINES.
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM ERR-COL-HEADING
                AFTER ADVANCING 2 LINES.
+           PERFORM L4-PRINT-ONE-DUPLICATE
+               VARYING DO-IDX FROM 1 BY 1
+                   UNTIL DO-IDX > DUP-ORDER-COUNT.
 
+       L4-PRINT-ONE-DUPLICATE.
+           MOVE DO-REC(DO-IDX) TO O-REC.
+           MOVE DO-DESC(DO-IDX) TO O-DESCRIPTION.
+           WRITE ERR-PRTLINE OF PRINT-ERROR FROM ERR-DETAIL-LINE
+               AFTER ADVANCING 2 LINES.
 
       ******************************************************************
       *This method adds total cost to the correct team                 *
       ******************************************************************
        L4-TEAM-TOTALS.
-           IF P-TEAM EQUALS 'A'
+           IF I-TEAM EQUAL TO 'A'
                ADD C-TOTAL TO A-TEAM-TOTAL
            ELSE
-               IF P-TEAM EQUALS 'B'
+               IF I-TEAM EQUAL TO 'B'
                    ADD C-TOTAL TO B-TEAM-TOTAL
                ELSE
-                   IF P-TEAM EQUALS 'C'
+                   IF I-TEAM EQUAL TO 'C'
                        ADD C-TOTAL TO C-TEAM-TOTAL
                    ELSE
-                       IF P-TEAM EQUALS 'D'
+                       IF I-TEAM EQUAL TO 'D'
                            ADD C-TOTAL TO D-TEAM-TOTAL
-                       ELSE 
+                       ELSE
                            ADD C-TOTAL TO E-TEAM-TOTAL
                        END-IF
                    END-IF
@@ -573,48 +1600,145 @@
 
 
       ******************************************************************
-      *This method will find the correct soda for the pop type and add *
-      *the number of cases to the correct counter.                     *
+      *Breaks the sales report into a new page/section each time the   *
+      *deposit-rate division changes, printing a subtotal for the      *
+      *division that just ended.                                       *
+      ******************************************************************
+       L4-DIVISION-BREAK.
+           IF NOT DIV-HEADER-PRINTED
+               MOVE I-DIVISION TO C-PREV-DIVISION
+               MOVE I-DIVISION TO O-DIVISION
+               PERFORM L4-HEADINGS
+               MOVE 'T' TO DIV-HDR-FLAG
+           ELSE
+               IF I-DIVISION NOT EQUAL TO C-PREV-DIVISION
+                   PERFORM L4-DIVISION-SUBTOTAL
+                   MOVE I-DIVISION TO C-PREV-DIVISION
+                   MOVE I-DIVISION TO O-DIVISION
+                   PERFORM L4-HEADINGS
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *Prints the subtotal for the division section that just ended,   *
+      *same as req 000 asks for, and also rolls it into that           *
+      *division's job-wide total (see C-DIVISION-TOTALS above) - a     *
+      *consolidated run can revisit the same division in a later file, *
+      *so the job-wide totals printed at closure still add up to one   *
+      *true total per division no matter how many sections it took.    *
+      ******************************************************************
+       L4-DIVISION-SUBTOTAL.
+           MOVE C-PREV-DIVISION TO DS-DIVISION.
+           MOVE DIV-SUBTOTAL TO DS-AMOUNT.
+           WRITE PRTLINE OF PRINTLN FROM DIV-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           IF C-PREV-DIVISION EQUAL TO 'FIVE CENT'
+               ADD DIV-SUBTOTAL TO FIVE-CENT-TOTAL
+           ELSE
+               IF C-PREV-DIVISION EQUAL TO 'TEN CENT'
+                   ADD DIV-SUBTOTAL TO TEN-CENT-TOTAL
+               ELSE
+                   ADD DIV-SUBTOTAL TO NO-DEPOSIT-TOTAL
+               END-IF
+           END-IF.
+           MOVE 0 TO DIV-SUBTOTAL.
+
+      ******************************************************************
+      *Prints each division's job-wide total once, at closure, after   *
+      *every section's subtotal has been rolled in above.              *
+      ******************************************************************
+       L3-PRINT-DIVISION-TOTALS.
+           WRITE PRTLINE OF PRINTLN FROM DIV-TOTAL-HEADING
+               AFTER ADVANCING 3 LINES.
+           MOVE 'FIVE CENT' TO DS-DIVISION.
+           MOVE FIVE-CENT-TOTAL TO DS-AMOUNT.
+           WRITE PRTLINE OF PRINTLN FROM DIV-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE 'TEN CENT' TO DS-DIVISION.
+           MOVE TEN-CENT-TOTAL TO DS-AMOUNT.
+           WRITE PRTLINE OF PRINTLN FROM DIV-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE 'NO DEPOSIT' TO DS-DIVISION.
+           MOVE NO-DEPOSIT-TOTAL TO DS-AMOUNT.
+           WRITE PRTLINE OF PRINTLN FROM DIV-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+      ******************************************************************
+      *Looks up P-POP-TYPE in the product master table loaded by       *
+      *L2-LOAD-PRODUCTS, leaving PM-IDX positioned on the match and    *
+      *PM-FOUND-FLAG set so L3-VALIDATION and L3-CALCS can tell        *
+      *whether the code is on file.                                    *
+      ******************************************************************
+       L4-POP-LOOKUP.
+           MOVE 'F' TO PM-FOUND-FLAG.
+           SET PM-IDX TO 1.
+           SEARCH PM-ENTRY
+               AT END
+                   MOVE 'F' TO PM-FOUND-FLAG
+               WHEN PM-CODE(PM-IDX) = I-POP-TYPE
+                   MOVE 'T' TO PM-FOUND-FLAG
+           END-SEARCH.
+
+      ******************************************************************
+      *Moves the product name for the print line and adds the cases    *
+      *sold on this order into that product's running total.           *
       ******************************************************************
        L4-POP-TYPE.
-           EVALUATE P-POP-TYPE
-               WHEN 01
-                   MOVE 'COKE' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-ONE-GT
-               WHEN 02
-                   MOVE 'DIET COKE' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-TWO-GT
-               WHEN 03
-                   MOVE 'MELLO YELLO' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-THREE-GT
-               WHEN 04
-                   MOVE 'CHERRY COKE' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-FOUR-GT
-               WHEN 05
-                   MOVE 'DIET CHERRY COKE' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-FIVE-GT
-               WHEN 06
-                   MOVE 'SPRITE' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-SIX-GT
-               WHEN 07
-                   MOVE 'DIET SPRITE' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-SEVEN-GT
-               WHEN 08
-                   MOVE 'DASANI' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-EIGHT-GT
-               WHEN 09
-                   MOVE 'C2' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-NINE-GT
-               WHEN 10
-                   MOVE 'MR. PIBB' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-TEN-GT
-               WHEN 11
-                   MOVE 'DIET LEMON COKE' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-ELEVEN-GT
-               WHEN 12
-                   MOVE 'VANILLA COKE' TO SO-POP-TYPE
-                   ADD P-CASES TO CTR-TWELVE-GT
-           END-EVALUATE.
+           MOVE PM-NAME(PM-IDX) TO SO-POP-TYPE.
+           ADD ORD-CASES TO PM-CASES-SOLD(PM-IDX).
+           ADD ORD-CASES TO PM-TEAM-CASES(PM-IDX, TEAM-IDX).
 
-           
-      *end program CBLGMH041.
\ No newline at end of file
+      ******************************************************************
+      *Turns I-TEAM into a 1-5 subscript (A=1 ... E=5) for indexing    *
+      *PM-TEAM-CASES on the warehouse pick-list report.                *
+      ******************************************************************
+       L4-TEAM-INDEX.
+           IF I-TEAM EQUAL TO 'A'
+               MOVE 1 TO TEAM-IDX
+           ELSE
+               IF I-TEAM EQUAL TO 'B'
+                   MOVE 2 TO TEAM-IDX
+               ELSE
+                   IF I-TEAM EQUAL TO 'C'
+                       MOVE 3 TO TEAM-IDX
+                   ELSE
+                       IF I-TEAM EQUAL TO 'D'
+                           MOVE 4 TO TEAM-IDX
+                       ELSE
+                           MOVE 5 TO TEAM-IDX
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *Finds this order's seller in SELLER-TABLE by last/first name and*
+      *adds the order total to their running total, adding a new      *
+      *entry the first time a seller's name is seen.                   *
+      ******************************************************************
+       L4-SELLER-UPDATE.
+           MOVE 'F' TO SLR-FOUND-FLAG.
+           SET SLR-IDX TO 1.
+           SEARCH SLR-ENTRY
+               AT END
+                   MOVE 'F' TO SLR-FOUND-FLAG
+               WHEN SLR-LNAME(SLR-IDX) = ORD-LNAME
+                       AND SLR-FNAME(SLR-IDX) = ORD-FNAME
+                   MOVE 'T' TO SLR-FOUND-FLAG
+           END-SEARCH.
+      *SLR-ENTRY below only holds 999 distinct sellers; once a
+      *consolidated run (see SOURCE-LIST above) turns up that many,
+      *a new seller's sales are left off the leaderboard rather than
+      *driving SLR-ENTRY out of bounds.
+           IF SLR-FOUND
+               ADD C-TOTAL TO SLR-TOTAL(SLR-IDX)
+           ELSE
+               IF SELLER-COUNT < 999
+                   ADD 1 TO SELLER-COUNT
+                   MOVE ORD-LNAME TO SLR-LNAME(SELLER-COUNT)
+                   MOVE ORD-FNAME TO SLR-FNAME(SELLER-COUNT)
+                   MOVE C-TOTAL TO SLR-TOTAL(SELLER-COUNT)
+               END-IF
+           END-IF.
+
+      *end program CBLGMH041.
